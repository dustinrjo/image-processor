@@ -1,124 +1,530 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAME-OF-LIFE.
        AUTHOR. ALAN SMITHEE.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-FILE ASSIGN TO "SEEDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEED-FILE-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO "SNAPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT PATTERN-LIB-FILE ASSIGN TO "PATTLIB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PATTERN-LIB-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-RECORD.
+           02 SEED-ROW-IN       PIC 9(2).
+           02 SEED-COL-IN       PIC 9(2).
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD      PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD    PIC X(30).
+
+       FD  PATTERN-LIB-FILE.
+       01  PATTERN-LIB-RECORD.
+           02 PLR-NAME           PIC X(8).
+           02 PLR-ROW-OFFSET     PIC S9(2) SIGN LEADING SEPARATE.
+           02 PLR-COL-OFFSET     PIC S9(2) SIGN LEADING SEPARATE.
+           02 FILLER             PIC X(7).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD     PIC X(150).
+
        WORKING-STORAGE SECTION.
        01 GRID-SIZE            PIC 9(2) VALUE 20.
        01 MAX-GENERATIONS      PIC 9(3) VALUE 100.
-       
+
        01 CURRENT-GRID.
           02 ROW OCCURS 20 TIMES.
              03 CELL OCCURS 20 TIMES PIC 9 VALUE 0.
-       
+
        01 NEXT-GRID.
           02 ROW OCCURS 20 TIMES.
              03 CELL OCCURS 20 TIMES PIC 9 VALUE 0.
-       
+
        01 COUNTERS.
           02 ROW-INDEX         PIC 9(2) VALUE 1.
           02 COL-INDEX         PIC 9(2) VALUE 1.
           02 NEIGHBOR-COUNT    PIC 9 VALUE 0.
           02 GEN-COUNT         PIC 9(3) VALUE 0.
-       
+          02 SIG-INDEX         PIC 9(3) VALUE 0.
+          02 HIST-INDEX        PIC 9 VALUE 0.
+          02 POP-INDEX         PIC 9(3) VALUE 0.
+          02 MOD-QUOTIENT      PIC 9(3) VALUE 0.
+          02 MOD-REMAINDER     PIC 9(3) VALUE 0.
+          02 DISPLAY-GEN       PIC 9(3) VALUE 0.
+
        01 NEIGHBOR-COORDS.
           02 ROW-OFFSET        PIC S9 VALUE 0.
           02 COL-OFFSET        PIC S9 VALUE 0.
           02 ROW-CHECK         PIC S9(2) VALUE 0.
           02 COL-CHECK         PIC S9(2) VALUE 0.
-       
+
        01 USER-INPUT           PIC X VALUE SPACE.
-       
+
+       01 FILE-STATUS-CODES.
+          02 SEED-FILE-STATUS        PIC XX VALUE SPACES.
+          02 SNAPSHOT-FILE-STATUS    PIC XX VALUE SPACES.
+          02 CHECKPOINT-FILE-STATUS  PIC XX VALUE SPACES.
+          02 PATTERN-LIB-FILE-STATUS PIC XX VALUE SPACES.
+          02 AUDIT-LOG-FILE-STATUS   PIC XX VALUE SPACES.
+
+       01 RUN-CONTROL.
+          02 MODE-FLAG            PIC X VALUE 'I'.
+             88 BATCH-MODE               VALUE 'B'.
+             88 INTERACTIVE-MODE         VALUE 'I'.
+          02 WRAP-FLAG            PIC X VALUE 'N'.
+             88 WRAP-ENABLED             VALUE 'Y'.
+          02 RESTART-FLAG         PIC X VALUE 'N'.
+             88 RESTART-REQUESTED        VALUE 'Y'.
+          02 STABLE-FOUND         PIC X VALUE 'N'.
+             88 STABILITY-DETECTED       VALUE 'Y'.
+          02 EXTINCT-FLAG         PIC X VALUE 'N'.
+             88 POPULATION-EXTINCT       VALUE 'Y'.
+          02 RESTORED-FLAG        PIC X VALUE 'N'.
+             88 RESTORED-FROM-CHECKPOINT VALUE 'Y'.
+          02 RESTART-AT-LIMIT     PIC X VALUE 'N'.
+             88 RESTART-ALREADY-AT-LIMIT VALUE 'Y'.
+          02 SNAPSHOT-OPEN-FLAG   PIC X VALUE 'N'.
+             88 SNAPSHOT-FILE-OPEN       VALUE 'Y'.
+          02 END-REASON           PIC X(25) VALUE SPACES.
+          02 SEED-SOURCE          PIC X(20) VALUE SPACES.
+          02 SNAPSHOT-INTERVAL    PIC 9(3) VALUE 1.
+          02 CHECKPOINT-INTERVAL  PIC 9(3) VALUE 10.
+          02 ORIGIN-ROW           PIC 9(2) VALUE 1.
+          02 ORIGIN-COL           PIC 9(2) VALUE 1.
+          02 PATTERN-NAME-PARM    PIC X(8) VALUE SPACES.
+          02 RESTART-BASE-GEN     PIC 9(3) VALUE 0.
+          02 POP-START-INDEX      PIC 9(3) VALUE 1.
+          02 PATTERN-FOUND-FLAG   PIC X VALUE 'N'.
+             88 PATTERN-WAS-FOUND        VALUE 'Y'.
+          02 CHECKPOINT-GRID-SIZE PIC 9(2) VALUE 0.
+
+       01 PARM-CARD.
+          02 PARM-CARD-TEXT       PIC X(80) VALUE SPACES.
+       01 PARM-FIELDS REDEFINES PARM-CARD.
+          02 PARM-GRID-SIZE            PIC 9(2).
+          02 PARM-MAX-GENERATIONS      PIC 9(3).
+          02 PARM-MODE                 PIC X.
+          02 PARM-WRAP                 PIC X.
+          02 PARM-RESTART              PIC X.
+          02 PARM-PATTERN-NAME         PIC X(8).
+          02 PARM-ORIGIN-ROW           PIC 9(2).
+          02 PARM-ORIGIN-COL           PIC 9(2).
+          02 PARM-SNAPSHOT-INTERVAL    PIC 9(3).
+          02 PARM-CHECKPOINT-INTERVAL  PIC 9(3).
+          02 FILLER                    PIC X(54).
+
+       01 REPORT-DATA.
+          02 POPULATION-COUNT     PIC 9(3) VALUE 0.
+          02 PEAK-POPULATION      PIC 9(3) VALUE 0.
+          02 PEAK-GENERATION      PIC 9(3) VALUE 0.
+          02 POP-HISTORY OCCURS 201 TIMES PIC 9(3) VALUE 0.
+
+       01 STABILITY-DATA.
+          02 GRID-SIGNATURE       PIC X(400) VALUE SPACES.
+          02 REPEAT-PERIOD        PIC 9 VALUE 0.
+          02 SIGNATURE-HISTORY OCCURS 6 TIMES PIC X(400)
+             VALUE SPACES.
+
+       01 SYSTEM-DATE-TIME.
+          02 SYS-DATE             PIC 9(8) VALUE 0.
+          02 SYS-TIME             PIC 9(8) VALUE 0.
+
+       01 AUDIT-LINE               PIC X(150) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM READ-PARAMETERS
+           PERFORM OPEN-FILES
            PERFORM INITIALIZE-GRID
-           PERFORM DISPLAY-GENERATION
-           PERFORM PROCESS-GENERATIONS UNTIL GEN-COUNT >= MAX-GENERATIONS
-               OR USER-INPUT = 'Q'
+           IF RESTORED-FROM-CHECKPOINT AND GEN-COUNT >= MAX-GENERATIONS
+               MOVE 'Y' TO RESTART-AT-LIMIT
+           END-IF
+           PERFORM RECORD-POPULATION
+           PERFORM CHECK-STABILITY
+           IF INTERACTIVE-MODE
+               PERFORM DISPLAY-GENERATION
+           END-IF
+           PERFORM WRITE-SNAPSHOT
+           PERFORM PROCESS-GENERATIONS
+               UNTIL GEN-COUNT >= MAX-GENERATIONS
+               OR (INTERACTIVE-MODE AND USER-INPUT = 'Q')
+               OR STABILITY-DETECTED
+           PERFORM DETERMINE-END-REASON
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM WRITE-AUDIT-LOG-ENTRY
+           PERFORM CLOSE-FILES
            STOP RUN.
-       
+
+       READ-PARAMETERS.
+      * PARAMETER CARD LAYOUT (VIA PARM ON THE RUN'S JCL):
+      *   01-02 GRID SIZE          09-16 PATTERN NAME (8 CHARS)
+      *   03-05 MAX GENERATIONS    17-18 ORIGIN ROW
+      *   06    MODE (I/B)         19-20 ORIGIN COL
+      *   07    WRAP (Y/N)         21-23 SNAPSHOT INTERVAL
+      *   08    RESTART (Y/N)      24-26 CHECKPOINT INTERVAL
+           ACCEPT PARM-CARD-TEXT FROM COMMAND-LINE
+           MOVE 20 TO GRID-SIZE
+           MOVE 100 TO MAX-GENERATIONS
+           IF PARM-CARD-TEXT NOT = SPACES
+               IF PARM-GRID-SIZE > 0 AND PARM-GRID-SIZE <= 20
+                   MOVE PARM-GRID-SIZE TO GRID-SIZE
+               END-IF
+               IF PARM-MAX-GENERATIONS > 0 AND
+                  PARM-MAX-GENERATIONS <= 200
+                   MOVE PARM-MAX-GENERATIONS TO MAX-GENERATIONS
+               END-IF
+               IF PARM-MODE = 'B'
+                   MOVE 'B' TO MODE-FLAG
+               END-IF
+               IF PARM-WRAP = 'Y'
+                   MOVE 'Y' TO WRAP-FLAG
+               END-IF
+               IF PARM-RESTART = 'Y'
+                   MOVE 'Y' TO RESTART-FLAG
+               END-IF
+               IF PARM-PATTERN-NAME NOT = SPACES
+                   MOVE PARM-PATTERN-NAME TO PATTERN-NAME-PARM
+               END-IF
+               IF PARM-ORIGIN-ROW > 0
+                   MOVE PARM-ORIGIN-ROW TO ORIGIN-ROW
+               END-IF
+               IF PARM-ORIGIN-COL > 0
+                   MOVE PARM-ORIGIN-COL TO ORIGIN-COL
+               END-IF
+               IF PARM-SNAPSHOT-INTERVAL > 0
+                   MOVE PARM-SNAPSHOT-INTERVAL TO SNAPSHOT-INTERVAL
+               END-IF
+               IF PARM-CHECKPOINT-INTERVAL > 0
+                   MOVE PARM-CHECKPOINT-INTERVAL
+                       TO CHECKPOINT-INTERVAL
+               END-IF
+           END-IF.
+
+       OPEN-FILES.
+           OPEN OUTPUT SNAPSHOT-FILE
+           IF SNAPSHOT-FILE-STATUS = "00"
+               MOVE 'Y' TO SNAPSHOT-OPEN-FLAG
+           ELSE
+               DISPLAY "WARNING: UNABLE TO OPEN SNAPSHOT FILE, "
+                   "STATUS " SNAPSHOT-FILE-STATUS
+                   ", SNAPSHOTS DISABLED FOR THIS RUN"
+               MOVE 0 TO SNAPSHOT-INTERVAL
+           END-IF.
+
+       CLOSE-FILES.
+           IF SNAPSHOT-FILE-OPEN
+               CLOSE SNAPSHOT-FILE
+           END-IF.
+
        INITIALIZE-GRID.
+           IF RESTART-REQUESTED
+               PERFORM RESTORE-CHECKPOINT
+           ELSE
+               IF PATTERN-NAME-PARM NOT = SPACES
+                   PERFORM LOAD-NAMED-PATTERN
+               ELSE
+                   PERFORM LOAD-SEED-PATTERN
+               END-IF
+           END-IF.
+
+       LOAD-SEED-PATTERN.
+           OPEN INPUT SEED-FILE
+           IF SEED-FILE-STATUS = "00"
+               MOVE "SEED FILE" TO SEED-SOURCE
+               PERFORM READ-SEED-RECORD
+               PERFORM UNTIL SEED-FILE-STATUS = "10"
+                   IF SEED-ROW-IN > 0 AND SEED-ROW-IN <= GRID-SIZE
+                      AND SEED-COL-IN > 0
+                      AND SEED-COL-IN <= GRID-SIZE
+                       MOVE 1 TO
+                           CELL OF CURRENT-GRID(SEED-ROW-IN,
+                               SEED-COL-IN)
+                   END-IF
+                   PERFORM READ-SEED-RECORD
+               END-PERFORM
+               CLOSE SEED-FILE
+           ELSE
+               MOVE "DEFAULT PATTERN" TO SEED-SOURCE
+               PERFORM LOAD-DEFAULT-PATTERN
+           END-IF.
+
+       READ-SEED-RECORD.
+           READ SEED-FILE
+               AT END MOVE "10" TO SEED-FILE-STATUS
+           END-READ.
+
+       LOAD-NAMED-PATTERN.
+           MOVE SPACES TO SEED-SOURCE
+           STRING "PATTERN " PATTERN-NAME-PARM
+               DELIMITED BY SIZE INTO SEED-SOURCE
+           MOVE 'N' TO PATTERN-FOUND-FLAG
+           OPEN INPUT PATTERN-LIB-FILE
+           IF PATTERN-LIB-FILE-STATUS = "00"
+               PERFORM READ-PATTERN-LIB-RECORD
+               PERFORM UNTIL PATTERN-LIB-FILE-STATUS = "10"
+                   IF PLR-NAME = PATTERN-NAME-PARM
+                       MOVE 'Y' TO PATTERN-FOUND-FLAG
+                       COMPUTE ROW-CHECK =
+                           ORIGIN-ROW + PLR-ROW-OFFSET
+                       COMPUTE COL-CHECK =
+                           ORIGIN-COL + PLR-COL-OFFSET
+                       IF ROW-CHECK > 0 AND ROW-CHECK <= GRID-SIZE
+                          AND COL-CHECK > 0
+                          AND COL-CHECK <= GRID-SIZE
+                           MOVE 1 TO
+                               CELL OF CURRENT-GRID(ROW-CHECK,
+                                   COL-CHECK)
+                       END-IF
+                   END-IF
+                   PERFORM READ-PATTERN-LIB-RECORD
+               END-PERFORM
+               CLOSE PATTERN-LIB-FILE
+               IF NOT PATTERN-WAS-FOUND
+                   DISPLAY "WARNING: PATTERN '" PATTERN-NAME-PARM
+                       "' NOT FOUND IN PATTERN LIBRARY, USING "
+                       "DEFAULT PATTERN"
+                   MOVE "DEFAULT PATTERN" TO SEED-SOURCE
+                   PERFORM LOAD-DEFAULT-PATTERN
+               END-IF
+           ELSE
+               MOVE "DEFAULT PATTERN" TO SEED-SOURCE
+               PERFORM LOAD-DEFAULT-PATTERN
+           END-IF.
+
+       READ-PATTERN-LIB-RECORD.
+           READ PATTERN-LIB-FILE
+               AT END MOVE "10" TO PATTERN-LIB-FILE-STATUS
+           END-READ.
+
+       LOAD-DEFAULT-PATTERN.
       * SET INITIAL PATTERN - GLIDER
-           MOVE 1 TO CELL(2, 3)
-           MOVE 1 TO CELL(3, 4)
-           MOVE 1 TO CELL(4, 2)
-           MOVE 1 TO CELL(4, 3)
-           MOVE 1 TO CELL(4, 4)
-           
+           MOVE 1 TO CELL OF CURRENT-GRID(2, 3)
+           MOVE 1 TO CELL OF CURRENT-GRID(3, 4)
+           MOVE 1 TO CELL OF CURRENT-GRID(4, 2)
+           MOVE 1 TO CELL OF CURRENT-GRID(4, 3)
+           MOVE 1 TO CELL OF CURRENT-GRID(4, 4)
+
       * BLINKER
-           MOVE 1 TO CELL(10, 10)
-           MOVE 1 TO CELL(10, 11)
-           MOVE 1 TO CELL(10, 12).
-       
+           MOVE 1 TO CELL OF CURRENT-GRID(10, 10)
+           MOVE 1 TO CELL OF CURRENT-GRID(10, 11)
+           MOVE 1 TO CELL OF CURRENT-GRID(10, 12).
+
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE "10" TO CHECKPOINT-FILE-STATUS
+               END-READ
+               MOVE CHECKPOINT-RECORD(1:3) TO GEN-COUNT
+               MOVE CHECKPOINT-RECORD(6:2) TO CHECKPOINT-GRID-SIZE
+               IF CHECKPOINT-GRID-SIZE NOT = GRID-SIZE
+                   DISPLAY "WARNING: CHECKPOINT WAS SAVED WITH "
+                       "GRID SIZE " CHECKPOINT-GRID-SIZE
+                       ", THIS RUN REQUESTED " GRID-SIZE
+                       ", RESTART REFUSED"
+                   CLOSE CHECKPOINT-FILE
+                   MOVE "DEFAULT PATTERN" TO SEED-SOURCE
+                   PERFORM LOAD-DEFAULT-PATTERN
+               ELSE
+                   MOVE "CHECKPOINT" TO SEED-SOURCE
+                   MOVE 'Y' TO RESTORED-FLAG
+                   MOVE GEN-COUNT TO RESTART-BASE-GEN
+                   PERFORM VARYING ROW-INDEX FROM 1 BY 1
+                       UNTIL ROW-INDEX > GRID-SIZE
+                       OR CHECKPOINT-FILE-STATUS = "10"
+                       READ CHECKPOINT-FILE
+                           AT END MOVE "10" TO CHECKPOINT-FILE-STATUS
+                       END-READ
+                       IF CHECKPOINT-FILE-STATUS NOT = "10"
+                           PERFORM VARYING COL-INDEX FROM 1 BY 1
+                               UNTIL COL-INDEX > GRID-SIZE
+                               IF CHECKPOINT-RECORD(COL-INDEX:1) = '1'
+                                   MOVE 1 TO
+                                       CELL OF CURRENT-GRID(ROW-INDEX,
+                                           COL-INDEX)
+                               ELSE
+                                   MOVE 0 TO
+                                       CELL OF CURRENT-GRID(ROW-INDEX,
+                                           COL-INDEX)
+                               END-IF
+                           END-PERFORM
+                       END-IF
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           ELSE
+               DISPLAY "WARNING: RESTART REQUESTED BUT NO CHECKPOINT "
+                   "FILE WAS FOUND, STARTING FROM DEFAULT PATTERN"
+               MOVE "DEFAULT PATTERN" TO SEED-SOURCE
+               PERFORM LOAD-DEFAULT-PATTERN
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: UNABLE TO OPEN CHECKPOINT FILE, "
+                   "STATUS " CHECKPOINT-FILE-STATUS
+                   ", CHECKPOINT NOT SAVED AT GENERATION " GEN-COUNT
+           ELSE
+               MOVE SPACES TO CHECKPOINT-RECORD
+               STRING GEN-COUNT WRAP-FLAG MODE-FLAG GRID-SIZE
+                   DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               PERFORM VARYING ROW-INDEX FROM 1 BY 1
+                   UNTIL ROW-INDEX > GRID-SIZE
+                   MOVE SPACES TO CHECKPOINT-RECORD
+                   PERFORM VARYING COL-INDEX FROM 1 BY 1
+                       UNTIL COL-INDEX > GRID-SIZE
+                       IF CELL OF CURRENT-GRID(ROW-INDEX, COL-INDEX) = 1
+                           MOVE '1' TO CHECKPOINT-RECORD(COL-INDEX:1)
+                       ELSE
+                           MOVE '0' TO CHECKPOINT-RECORD(COL-INDEX:1)
+                       END-IF
+                   END-PERFORM
+                   WRITE CHECKPOINT-RECORD
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CHECK-SAVE-CHECKPOINT.
+           IF CHECKPOINT-INTERVAL > 0
+               DIVIDE GEN-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING MOD-QUOTIENT REMAINDER MOD-REMAINDER
+               IF MOD-REMAINDER = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+
        PROCESS-GENERATIONS.
            ADD 1 TO GEN-COUNT
            PERFORM CALCULATE-NEXT-GENERATION
            PERFORM COPY-NEXT-TO-CURRENT
-           PERFORM DISPLAY-GENERATION
-           DISPLAY "GENERATION: " GEN-COUNT
-           DISPLAY "PRESS ENTER TO CONTINUE OR Q TO QUIT"
-           ACCEPT USER-INPUT.
-       
+           PERFORM RECORD-POPULATION
+           PERFORM CHECK-STABILITY
+           IF INTERACTIVE-MODE
+               PERFORM DISPLAY-GENERATION
+               DISPLAY "GENERATION: " GEN-COUNT
+           END-IF
+           PERFORM WRITE-SNAPSHOT
+           PERFORM CHECK-SAVE-CHECKPOINT
+           IF INTERACTIVE-MODE
+               DISPLAY "PRESS ENTER TO CONTINUE OR Q TO QUIT"
+               ACCEPT USER-INPUT
+           END-IF.
+
        CALCULATE-NEXT-GENERATION.
-           PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > GRID-SIZE
-               PERFORM VARYING COL-INDEX FROM 1 BY 1 
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > GRID-SIZE
+               PERFORM VARYING COL-INDEX FROM 1 BY 1
                    UNTIL COL-INDEX > GRID-SIZE
-                   
+
                    PERFORM COUNT-NEIGHBORS
-                   
+
       * APPLY GAME OF LIFE RULES
                    EVALUATE TRUE
-                       WHEN NEIGHBOR-COUNT < 2 AND CELL(ROW-INDEX, COL-INDEX) = 1
-                           MOVE 0 TO CELL OF NEXT-GRID(ROW-INDEX, COL-INDEX)
-                       WHEN NEIGHBOR-COUNT > 3 AND CELL(ROW-INDEX, COL-INDEX) = 1
-                           MOVE 0 TO CELL OF NEXT-GRID(ROW-INDEX, COL-INDEX)
-                       WHEN NEIGHBOR-COUNT = 3 AND CELL(ROW-INDEX, COL-INDEX) = 0
-                           MOVE 1 TO CELL OF NEXT-GRID(ROW-INDEX, COL-INDEX)
-                       WHEN NEIGHBOR-COUNT = 2 OR NEIGHBOR-COUNT = 3
-                           MOVE CELL(ROW-INDEX, COL-INDEX) TO 
-                               CELL OF NEXT-GRID(ROW-INDEX, COL-INDEX)
+                       WHEN NEIGHBOR-COUNT < 2 AND
+                            CELL OF CURRENT-GRID(ROW-INDEX,
+                                COL-INDEX) = 1
+                           MOVE 0 TO
+                               CELL OF NEXT-GRID(ROW-INDEX,
+                                   COL-INDEX)
+                       WHEN NEIGHBOR-COUNT > 3 AND
+                            CELL OF CURRENT-GRID(ROW-INDEX,
+                                COL-INDEX) = 1
+                           MOVE 0 TO
+                               CELL OF NEXT-GRID(ROW-INDEX,
+                                   COL-INDEX)
+                       WHEN NEIGHBOR-COUNT = 3 AND
+                            CELL OF CURRENT-GRID(ROW-INDEX,
+                                COL-INDEX) = 0
+                           MOVE 1 TO
+                               CELL OF NEXT-GRID(ROW-INDEX,
+                                   COL-INDEX)
+                       WHEN NEIGHBOR-COUNT = 2 OR
+                            NEIGHBOR-COUNT = 3
+                           MOVE CELL OF CURRENT-GRID(ROW-INDEX,
+                               COL-INDEX) TO
+                               CELL OF NEXT-GRID(ROW-INDEX,
+                                   COL-INDEX)
                        WHEN OTHER
-                           MOVE 0 TO CELL OF NEXT-GRID(ROW-INDEX, COL-INDEX)
+                           MOVE 0 TO
+                               CELL OF NEXT-GRID(ROW-INDEX,
+                                   COL-INDEX)
                    END-EVALUATE
                END-PERFORM
            END-PERFORM.
-       
+
        COUNT-NEIGHBORS.
            MOVE 0 TO NEIGHBOR-COUNT
-           PERFORM VARYING ROW-OFFSET FROM -1 BY 1 UNTIL ROW-OFFSET > 1
-               PERFORM VARYING COL-OFFSET FROM -1 BY 1 UNTIL COL-OFFSET > 1
+           PERFORM VARYING ROW-OFFSET FROM -1 BY 1
+               UNTIL ROW-OFFSET > 1
+               PERFORM VARYING COL-OFFSET FROM -1 BY 1
+                   UNTIL COL-OFFSET > 1
                    IF NOT (ROW-OFFSET = 0 AND COL-OFFSET = 0)
                        COMPUTE ROW-CHECK = ROW-INDEX + ROW-OFFSET
                        COMPUTE COL-CHECK = COL-INDEX + COL-OFFSET
-                       
-                       IF ROW-CHECK > 0 AND ROW-CHECK <= GRID-SIZE AND
-                          COL-CHECK > 0 AND COL-CHECK <= GRID-SIZE
-                           IF CELL(ROW-CHECK, COL-CHECK) = 1
+                       IF WRAP-ENABLED
+                           IF ROW-CHECK < 1
+                               ADD GRID-SIZE TO ROW-CHECK
+                           END-IF
+                           IF ROW-CHECK > GRID-SIZE
+                               SUBTRACT GRID-SIZE FROM ROW-CHECK
+                           END-IF
+                           IF COL-CHECK < 1
+                               ADD GRID-SIZE TO COL-CHECK
+                           END-IF
+                           IF COL-CHECK > GRID-SIZE
+                               SUBTRACT GRID-SIZE FROM COL-CHECK
+                           END-IF
+                       END-IF
+
+                       IF ROW-CHECK > 0 AND ROW-CHECK <= GRID-SIZE
+                          AND COL-CHECK > 0
+                          AND COL-CHECK <= GRID-SIZE
+                           IF CELL OF CURRENT-GRID(ROW-CHECK,
+                              COL-CHECK) = 1
                                ADD 1 TO NEIGHBOR-COUNT
                            END-IF
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM.
-       
+
        COPY-NEXT-TO-CURRENT.
-           PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > GRID-SIZE
-               PERFORM VARYING COL-INDEX FROM 1 BY 1 
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > GRID-SIZE
+               PERFORM VARYING COL-INDEX FROM 1 BY 1
                    UNTIL COL-INDEX > GRID-SIZE
                    MOVE CELL OF NEXT-GRID(ROW-INDEX, COL-INDEX) TO
-                       CELL(ROW-INDEX, COL-INDEX)
+                       CELL OF CURRENT-GRID(ROW-INDEX, COL-INDEX)
                END-PERFORM
            END-PERFORM.
-       
+
        DISPLAY-GENERATION.
            DISPLAY SPACE
-           PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > GRID-SIZE
-               PERFORM VARYING COL-INDEX FROM 1 BY 1 
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > GRID-SIZE
+               PERFORM VARYING COL-INDEX FROM 1 BY 1
                    UNTIL COL-INDEX > GRID-SIZE
-                   IF CELL(ROW-INDEX, COL-INDEX) = 1
+                   IF CELL OF CURRENT-GRID(ROW-INDEX, COL-INDEX) = 1
                        DISPLAY "*" WITH NO ADVANCING
                    ELSE
                        DISPLAY " " WITH NO ADVANCING
@@ -126,3 +532,160 @@
                END-PERFORM
                DISPLAY SPACE
            END-PERFORM.
+
+       WRITE-SNAPSHOT.
+           IF SNAPSHOT-INTERVAL > 0
+               DIVIDE GEN-COUNT BY SNAPSHOT-INTERVAL
+                   GIVING MOD-QUOTIENT REMAINDER MOD-REMAINDER
+               IF MOD-REMAINDER = 0
+                   PERFORM WRITE-SNAPSHOT-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-SNAPSHOT-RECORD.
+           MOVE SPACES TO SNAPSHOT-RECORD
+           STRING "GENERATION " GEN-COUNT
+               DELIMITED BY SIZE INTO SNAPSHOT-RECORD
+           WRITE SNAPSHOT-RECORD
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > GRID-SIZE
+               MOVE SPACES TO SNAPSHOT-RECORD
+               PERFORM VARYING COL-INDEX FROM 1 BY 1
+                   UNTIL COL-INDEX > GRID-SIZE
+                   IF CELL OF CURRENT-GRID(ROW-INDEX, COL-INDEX) = 1
+                       MOVE '*' TO SNAPSHOT-RECORD(COL-INDEX:1)
+                   ELSE
+                       MOVE ' ' TO SNAPSHOT-RECORD(COL-INDEX:1)
+                   END-IF
+               END-PERFORM
+               WRITE SNAPSHOT-RECORD
+           END-PERFORM.
+
+       RECORD-POPULATION.
+           MOVE 0 TO POPULATION-COUNT
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > GRID-SIZE
+               PERFORM VARYING COL-INDEX FROM 1 BY 1
+                   UNTIL COL-INDEX > GRID-SIZE
+                   IF CELL OF CURRENT-GRID(ROW-INDEX, COL-INDEX) = 1
+                       ADD 1 TO POPULATION-COUNT
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           COMPUTE POP-INDEX = GEN-COUNT + 1
+           IF POP-INDEX <= 201
+               MOVE POPULATION-COUNT TO POP-HISTORY(POP-INDEX)
+           END-IF
+           IF POPULATION-COUNT > PEAK-POPULATION
+               MOVE POPULATION-COUNT TO PEAK-POPULATION
+               MOVE GEN-COUNT TO PEAK-GENERATION
+           END-IF
+           IF POPULATION-COUNT = 0
+               MOVE 'Y' TO EXTINCT-FLAG
+           END-IF.
+
+       BUILD-GRID-SIGNATURE.
+           MOVE SPACES TO GRID-SIGNATURE
+           MOVE 0 TO SIG-INDEX
+           PERFORM VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > GRID-SIZE
+               PERFORM VARYING COL-INDEX FROM 1 BY 1
+                   UNTIL COL-INDEX > GRID-SIZE
+                   ADD 1 TO SIG-INDEX
+                   IF CELL OF CURRENT-GRID(ROW-INDEX, COL-INDEX) = 1
+                       MOVE '1' TO GRID-SIGNATURE(SIG-INDEX:1)
+                   ELSE
+                       MOVE '0' TO GRID-SIGNATURE(SIG-INDEX:1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-STABILITY.
+           MOVE 'N' TO STABLE-FOUND
+           MOVE 0 TO REPEAT-PERIOD
+           IF POPULATION-COUNT = 0
+               MOVE 'Y' TO STABLE-FOUND
+           ELSE
+               PERFORM BUILD-GRID-SIGNATURE
+               PERFORM VARYING HIST-INDEX FROM 1 BY 1
+                   UNTIL HIST-INDEX > 6
+                   IF SIGNATURE-HISTORY(HIST-INDEX) = GRID-SIGNATURE
+                      AND SIGNATURE-HISTORY(HIST-INDEX) NOT = SPACES
+                       MOVE 'Y' TO STABLE-FOUND
+                       MOVE HIST-INDEX TO REPEAT-PERIOD
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING HIST-INDEX FROM 6 BY -1
+                   UNTIL HIST-INDEX < 2
+                   MOVE SIGNATURE-HISTORY(HIST-INDEX - 1)
+                       TO SIGNATURE-HISTORY(HIST-INDEX)
+               END-PERFORM
+               MOVE GRID-SIGNATURE TO SIGNATURE-HISTORY(1)
+           END-IF.
+
+       DETERMINE-END-REASON.
+           EVALUATE TRUE
+               WHEN RESTART-ALREADY-AT-LIMIT
+                   MOVE "RESTART: AT GEN LIMIT" TO END-REASON
+               WHEN STABILITY-DETECTED AND POPULATION-EXTINCT
+                   MOVE "EXTINCTION" TO END-REASON
+               WHEN STABILITY-DETECTED
+                   MOVE "STABLE/REPEATING STATE" TO END-REASON
+               WHEN INTERACTIVE-MODE AND USER-INPUT = 'Q'
+                   MOVE "OPERATOR QUIT" TO END-REASON
+               WHEN OTHER
+                   MOVE "MAX GENERATIONS REACHED" TO END-REASON
+           END-EVALUATE.
+
+       WRITE-SUMMARY-REPORT.
+           DISPLAY SPACE
+           DISPLAY "===== SIMULATION SUMMARY ====="
+           DISPLAY "GRID SIZE.......: " GRID-SIZE
+           DISPLAY "GENERATIONS RAN.: " GEN-COUNT
+           DISPLAY "PEAK POPULATION.: " PEAK-POPULATION
+               " AT GENERATION " PEAK-GENERATION
+           DISPLAY "ENDING REASON...: " END-REASON
+           IF STABILITY-DETECTED AND NOT POPULATION-EXTINCT
+               DISPLAY "REPEAT PERIOD...: " REPEAT-PERIOD
+                   " GENERATION(S)"
+           END-IF
+           DISPLAY "POPULATION BY GENERATION:"
+           MOVE 1 TO POP-START-INDEX
+           IF RESTORED-FROM-CHECKPOINT
+               COMPUTE POP-START-INDEX = RESTART-BASE-GEN + 1
+               COMPUTE DISPLAY-GEN = RESTART-BASE-GEN
+               DISPLAY "  (POPULATION BEFORE GENERATION "
+                   DISPLAY-GEN " NOT AVAILABLE - RESTARTED"
+                   " FROM CHECKPOINT)"
+           END-IF
+           PERFORM VARYING POP-INDEX FROM POP-START-INDEX BY 1
+               UNTIL POP-INDEX > GEN-COUNT + 1
+               OR POP-INDEX > 201
+               COMPUTE DISPLAY-GEN = POP-INDEX - 1
+               DISPLAY "  GEN " DISPLAY-GEN ": "
+                   POP-HISTORY(POP-INDEX)
+           END-PERFORM
+           IF POPULATION-EXTINCT
+               DISPLAY "*** POPULATION REACHED EXTINCTION ***"
+           END-IF.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT SYS-DATE FROM DATE YYYYMMDD
+           ACCEPT SYS-TIME FROM TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LINE
+           STRING SYS-DATE " " SYS-TIME
+               " GRID=" GRID-SIZE
+               " GENS=" MAX-GENERATIONS
+               " RAN=" GEN-COUNT
+               " WRAP=" WRAP-FLAG
+               " MODE=" MODE-FLAG
+               " SEED=" SEED-SOURCE
+               " REASON=" END-REASON
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           MOVE AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
